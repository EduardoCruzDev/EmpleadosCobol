@@ -0,0 +1,9 @@
+      *>---------------------------------------------------------------*
+      *>MIEMBRO:  PUESCAT                                               *
+      *>OBJETIVO: LAYOUT DEL CATALOGO DE PUESTOS (22 BYTES).            *
+      *>---------------------------------------------------------------*
+      *>MODIFICACIONES:
+      *>  09/08/26  ECR  CREACION.
+      *>---------------------------------------------------------------*
+       05  PC-PUESTO-COD            PIC 9(02).
+       05  PC-PUESTO-DESC           PIC X(20).
