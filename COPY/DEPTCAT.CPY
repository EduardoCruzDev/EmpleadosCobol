@@ -0,0 +1,9 @@
+      *>---------------------------------------------------------------*
+      *>MIEMBRO:  DEPTCAT                                               *
+      *>OBJETIVO: LAYOUT DEL CATALOGO DE DEPARTAMENTOS (23 BYTES).      *
+      *>---------------------------------------------------------------*
+      *>MODIFICACIONES:
+      *>  09/08/26  ECR  CREACION.
+      *>---------------------------------------------------------------*
+       05  DC-DEPTO-COD             PIC 9(03).
+       05  DC-DEPTO-DESC            PIC X(20).
