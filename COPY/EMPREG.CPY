@@ -0,0 +1,21 @@
+      *>---------------------------------------------------------------*
+      *>MIEMBRO:  EMPREG                                                *
+      *>OBJETIVO: LAYOUT DEL REGISTRO MAESTRO DE EMPLEADOS (50 BYTES). *
+      *>          LOS NOMBRES BASE (CPY-...) SE SUSTITUYEN CON UN      *
+      *>          PREFIJO PROPIO DE CADA PROGRAMA AL INCLUIRSE, P.EJ.: *
+      *>              COPY EMPREG                                     *
+      *>                  REPLACING ==CPY-REG-EMPLEADOS== BY           *
+      *>                            ==WS-REG-EMPLEADOS==               *
+      *>                            ==CPY-NUMERO-EMP==    BY           *
+      *>                            ==WS-NUMERO-EMP==     ...          *
+      *>---------------------------------------------------------------*
+      *>MODIFICACIONES:
+      *>  09/08/26  ECR  CREACION (EXTRAIDO DE PROG0120).
+      *>---------------------------------------------------------------*
+       05  CPY-REG-EMPLEADOS.
+           10  CPY-NUMERO-EMP           PIC 9(05).
+           10  CPY-NOMBRE-EMP           PIC X(30).
+           10  CPY-STATUS-EMP           PIC 9(01).
+           10  CPY-DEPTO-EMP            PIC 9(03).
+           10  CPY-PUESTO-EMP           PIC 9(02).
+           10  CPY-SALARIO-EMP          PIC 9(07)V99.
