@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0122.
+       AUTHOR.                    EDUARDO CRUZ.
+       INSTALLATION.              CAPACITACION.
+       DATE-WRITTEN.              02/06/25.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+       *>---------------------------------------------------------------*
+       *>OBJETIVO: CALCULAR LA NOMINA DE LOS EMPLEADOS A PARTIR DE       *
+       *>          WS-SALARIO-EMP, APLICANDO LAS TABLAS DE ISR E IMSS,   *
+       *>          Y GENERAR EL ARCHIVO DE SUELDOS NETOS (NETOS) MAS UN  *
+       *>          RESUMEN DE RECIBOS EN REPORTE.                        *
+       *>---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-NUMERO-EMP
+               FILE STATUS IS WS-FS-EMPLEADOS.
+           SELECT NETOS ASSIGN TO UT-S-NETOS
+               FILE STATUS IS WS-FS-NETOS.
+           SELECT REPORTE ASSIGN TO UT-S-REPORTE
+               FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 50 CHARACTERS
+          DATA RECORD IS REG-EMPLEADOS.
+       01 REG-EMPLEADOS.
+          COPY EMPREG
+              REPLACING ==CPY-REG-EMPLEADOS== BY ==FD-REG-EMPLEADOS==
+                        ==CPY-NUMERO-EMP==    BY ==FD-NUMERO-EMP==
+                        ==CPY-NOMBRE-EMP==    BY ==FD-NOMBRE-EMP==
+                        ==CPY-STATUS-EMP==    BY ==FD-STATUS-EMP==
+                        ==CPY-DEPTO-EMP==     BY ==FD-DEPTO-EMP==
+                        ==CPY-PUESTO-EMP==    BY ==FD-PUESTO-EMP==
+                        ==CPY-SALARIO-EMP==   BY ==FD-SALARIO-EMP==.
+
+       FD NETOS
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 71 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          DATA RECORD IS REG-NETO.
+       01 REG-NETO.
+          05 NT-NUMERO-EMP         PIC 9(05).
+          05 NT-NOMBRE-EMP         PIC X(30).
+          05 NT-SALARIO-BRUTO      PIC 9(07)V99.
+          05 NT-ISR                PIC 9(07)V99.
+          05 NT-IMSS               PIC 9(07)V99.
+          05 NT-SALARIO-NETO       PIC 9(07)V99.
+
+       FD REPORTE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 81 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          DATA RECORD IS REG-REPORTE.
+       01 REG-REPORTE              PIC X(81).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS-A-USAR.
+          COPY EMPREG
+              REPLACING ==CPY-REG-EMPLEADOS== BY ==WS-REG-EMPLEADOS==
+                        ==CPY-NUMERO-EMP==    BY ==WS-NUMERO-EMP==
+                        ==CPY-NOMBRE-EMP==    BY ==WS-NOMBRE-EMP==
+                        ==CPY-STATUS-EMP==    BY ==WS-STATUS-EMP==
+                        ==CPY-DEPTO-EMP==     BY ==WS-DEPTO-EMP==
+                        ==CPY-PUESTO-EMP==    BY ==WS-PUESTO-EMP==
+                        ==CPY-SALARIO-EMP==   BY ==WS-SALARIO-EMP==.
+          05 WS-LEIDOS-EMP         PIC 9(05)    VALUE ZEROS.
+          05 WS-ISR-EMP            PIC 9(07)V99 VALUE ZEROS.
+          05 WS-IMSS-EMP           PIC 9(07)V99 VALUE ZEROS.
+          05 WS-NETO-EMP           PIC 9(07)V99 VALUE ZEROS.
+
+       01 WS-TOTALES-NOMINA.
+          05 WS-TOTAL-BRUTO        PIC 9(09)V99 VALUE ZEROS.
+          05 WS-TOTAL-ISR          PIC 9(09)V99 VALUE ZEROS.
+          05 WS-TOTAL-IMSS         PIC 9(09)V99 VALUE ZEROS.
+          05 WS-TOTAL-NETO         PIC 9(09)V99 VALUE ZEROS.
+
+       01 WS-STATUS-ARCHIVOS.
+          05 WS-FS-EMPLEADOS       PIC X(02)    VALUE "00".
+             88 WS-EMPLEADOS-OK               VALUE "00".
+          05 WS-FS-NETOS           PIC X(02)    VALUE "00".
+             88 WS-NETOS-OK                    VALUE "00".
+          05 WS-FS-REPORTE         PIC X(02)    VALUE "00".
+             88 WS-REPORTE-OK                  VALUE "00".
+
+       01 WS-SWITCHES-ARCHIVOS.
+          05 WS-SW-EMPLEADOS-ABIERTO PIC X(01)  VALUE "N".
+             88 WS-EMPLEADOS-ABIERTO           VALUE "S".
+          05 WS-SW-NETOS-ABIERTO   PIC X(01)    VALUE "N".
+             88 WS-NETOS-ABIERTO               VALUE "S".
+          05 WS-SW-REPORTE-ABIERTO PIC X(01)    VALUE "N".
+             88 WS-REPORTE-ABIERTO             VALUE "S".
+
+       *>---------------------------------------------------------------*
+       *>TABLA DE ISR MENSUAL (CUOTA FIJA + PORCENTAJE SOBRE EXCEDENTE   *
+       *>DEL LIMITE INFERIOR). CARGADA POR VALUE/REDEFINES PORQUE ES     *
+       *>UNA TABLA FISCAL FIJA, NO UN CATALOGO QUE VENGA DE ARCHIVO.     *
+       *>---------------------------------------------------------------*
+       01 WS-TABLA-ISR-INIC.
+          05 FILLER                PIC X(24)
+             VALUE "000000001000000000019200".
+          05 FILLER                PIC X(24)
+             VALUE "000064459000001238064000".
+          05 FILLER                PIC X(24)
+             VALUE "000547093000032126108800".
+          05 FILLER                PIC X(24)
+             VALUE "000961467000077210160000".
+
+       01 WS-TABLA-ISR REDEFINES WS-TABLA-ISR-INIC.
+          05 WS-ISR-ENTRADA OCCURS 4 TIMES.
+             10 WS-ISR-LIM-INF     PIC 9(07)V99.
+             10 WS-ISR-CUOTA-FIJA  PIC 9(07)V99.
+             10 WS-ISR-PORC-EXCED  PIC 9(02)V9999.
+
+       01 WS-AREAS-ISR.
+          05 WS-CONT-ISR           PIC 9(02)    VALUE ZEROS.
+          05 WS-ISR-LIM-APLIC      PIC 9(07)V99 VALUE ZEROS.
+          05 WS-ISR-CUOTA-APLIC    PIC 9(07)V99 VALUE ZEROS.
+          05 WS-ISR-PORC-APLIC     PIC 9(02)V9999 VALUE ZEROS.
+
+       01 WS-PORC-IMSS             PIC 9(01)V9999 VALUE .0625.
+
+       01 WS-TITULO-1.
+          05 FILLER                PIC X(20)    VALUE SPACES.
+          05 WS-TIT-1              PIC X(31)
+             VALUE "CALCULO DE NOMINA - ISR / IMSS".
+          05 FILLER                PIC X(29)    VALUE SPACES.
+
+       01 WS-DETALLE-NOMINA.
+          05 FILLER                PIC X(01).
+          05 WS-DET-NUMERO         PIC 9(05).
+          05 FILLER                PIC X(02)    VALUE SPACES.
+          05 WS-DET-NOMBRE         PIC X(30).
+          05 WS-DET-BRUTO          PIC Z(06)9.99.
+          05 FILLER                PIC X(01)    VALUE SPACES.
+          05 WS-DET-ISR            PIC Z(06)9.99.
+          05 FILLER                PIC X(01)    VALUE SPACES.
+          05 WS-DET-IMSS           PIC Z(06)9.99.
+          05 FILLER                PIC X(01)    VALUE SPACES.
+          05 WS-DET-NETO           PIC Z(06)9.99.
+
+       01 WS-DETALLE-LEIDOS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL EMPLEADOS PROCESADOS: ".
+          05 WS-TOT-LEIDOS         PIC 9(05).
+          05 FILLER                PIC X(45)    VALUE SPACES.
+       01 WS-DETALLE-BRUTO.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE SUELDOS BRUTOS:".
+          05 WS-TOT-BRUTO          PIC Z(07)9.99.
+          05 FILLER                PIC X(35)    VALUE SPACES.
+       01 WS-DETALLE-ISR.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE ISR RETENIDO:".
+          05 WS-TOT-ISR            PIC Z(07)9.99.
+          05 FILLER                PIC X(35)    VALUE SPACES.
+       01 WS-DETALLE-IMSS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE IMSS RETENIDO:".
+          05 WS-TOT-IMSS           PIC Z(07)9.99.
+          05 FILLER                PIC X(35)    VALUE SPACES.
+       01 WS-DETALLE-NETO.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE SUELDOS NETOS:".
+          05 WS-TOT-NETO           PIC Z(07)9.99.
+          05 FILLER                PIC X(35)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           OPEN INPUT  EMPLEADOS
+           IF NOT WS-EMPLEADOS-OK
+               DISPLAY "PROG0122 - ERROR AL ABRIR EMPLEADOS, FS="
+                       WS-FS-EMPLEADOS
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-EMPLEADOS-ABIERTO TO TRUE
+           OPEN OUTPUT NETOS
+           IF NOT WS-NETOS-OK
+               DISPLAY "PROG0122 - ERROR AL ABRIR NETOS, FS="
+                       WS-FS-NETOS
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-NETOS-ABIERTO TO TRUE
+           OPEN OUTPUT REPORTE
+           IF NOT WS-REPORTE-OK
+               DISPLAY "PROG0122 - ERROR AL ABRIR REPORTE, FS="
+                       WS-FS-REPORTE
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-REPORTE-ABIERTO TO TRUE
+           WRITE REG-REPORTE FROM WS-TITULO-1.
+
+       020-LEE.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
+                GO TO 100-FIN.
+           ADD 1 TO WS-LEIDOS-EMP
+           GO TO 030-CALCULA-ISR.
+
+       030-CALCULA-ISR.
+           MOVE WS-ISR-LIM-INF(1)    TO WS-ISR-LIM-APLIC
+           MOVE WS-ISR-CUOTA-FIJA(1) TO WS-ISR-CUOTA-APLIC
+           MOVE WS-ISR-PORC-EXCED(1) TO WS-ISR-PORC-APLIC
+           MOVE 1 TO WS-CONT-ISR.
+       030-BUSCA-ISR.
+           IF WS-CONT-ISR > 4
+               GO TO 030-ISR-LISTO
+           END-IF
+           IF WS-SALARIO-EMP < WS-ISR-LIM-INF(WS-CONT-ISR)
+               GO TO 030-ISR-LISTO
+           END-IF
+           MOVE WS-ISR-LIM-INF(WS-CONT-ISR)    TO WS-ISR-LIM-APLIC
+           MOVE WS-ISR-CUOTA-FIJA(WS-CONT-ISR) TO WS-ISR-CUOTA-APLIC
+           MOVE WS-ISR-PORC-EXCED(WS-CONT-ISR) TO WS-ISR-PORC-APLIC
+           ADD 1 TO WS-CONT-ISR
+           GO TO 030-BUSCA-ISR.
+       030-ISR-LISTO.
+           COMPUTE WS-ISR-EMP ROUNDED =
+               WS-ISR-CUOTA-APLIC +
+               ((WS-SALARIO-EMP - WS-ISR-LIM-APLIC)
+                   * WS-ISR-PORC-APLIC / 100)
+           GO TO 040-CALCULA-IMSS.
+
+       040-CALCULA-IMSS.
+           COMPUTE WS-IMSS-EMP ROUNDED = WS-SALARIO-EMP * WS-PORC-IMSS
+           COMPUTE WS-NETO-EMP ROUNDED =
+               WS-SALARIO-EMP - WS-ISR-EMP - WS-IMSS-EMP
+           GO TO 050-ESCRIBE.
+
+       050-ESCRIBE.
+           MOVE WS-NUMERO-EMP    TO NT-NUMERO-EMP
+           MOVE WS-NOMBRE-EMP    TO NT-NOMBRE-EMP
+           MOVE WS-SALARIO-EMP   TO NT-SALARIO-BRUTO
+           MOVE WS-ISR-EMP       TO NT-ISR
+           MOVE WS-IMSS-EMP      TO NT-IMSS
+           MOVE WS-NETO-EMP      TO NT-SALARIO-NETO
+           WRITE REG-NETO
+           MOVE WS-NUMERO-EMP    TO WS-DET-NUMERO
+           MOVE WS-NOMBRE-EMP    TO WS-DET-NOMBRE
+           MOVE WS-SALARIO-EMP   TO WS-DET-BRUTO
+           MOVE WS-ISR-EMP       TO WS-DET-ISR
+           MOVE WS-IMSS-EMP      TO WS-DET-IMSS
+           MOVE WS-NETO-EMP      TO WS-DET-NETO
+           WRITE REG-REPORTE FROM WS-DETALLE-NOMINA
+           ADD WS-SALARIO-EMP TO WS-TOTAL-BRUTO
+           ADD WS-ISR-EMP     TO WS-TOTAL-ISR
+           ADD WS-IMSS-EMP    TO WS-TOTAL-IMSS
+           ADD WS-NETO-EMP    TO WS-TOTAL-NETO
+           GO TO 020-LEE.
+
+       100-FIN.
+           MOVE WS-LEIDOS-EMP TO WS-TOT-LEIDOS
+           WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS
+           MOVE WS-TOTAL-BRUTO TO WS-TOT-BRUTO
+           WRITE REG-REPORTE FROM WS-DETALLE-BRUTO
+           MOVE WS-TOTAL-ISR   TO WS-TOT-ISR
+           WRITE REG-REPORTE FROM WS-DETALLE-ISR
+           MOVE WS-TOTAL-IMSS  TO WS-TOT-IMSS
+           WRITE REG-REPORTE FROM WS-DETALLE-IMSS
+           MOVE WS-TOTAL-NETO  TO WS-TOT-NETO
+           WRITE REG-REPORTE FROM WS-DETALLE-NETO
+           CLOSE EMPLEADOS
+                 NETOS
+                 REPORTE
+           GOBACK.
+
+       999-ABEND.
+           IF WS-EMPLEADOS-ABIERTO
+               CLOSE EMPLEADOS
+           END-IF
+           IF WS-NETOS-ABIERTO
+               CLOSE NETOS
+           END-IF
+           IF WS-REPORTE-ABIERTO
+               CLOSE REPORTE
+           END-IF
+           GOBACK.
