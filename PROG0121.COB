@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0121.
+       AUTHOR.                    EDUARDO CRUZ.
+       INSTALLATION.              CAPACITACION.
+       DATE-WRITTEN.              14/04/25.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+       *>---------------------------------------------------------------*
+       *>OBJETIVO: MANTENIMIENTO (ALTA/CAMBIO/BAJA) DEL ARCHIVO MAESTRO *
+       *>          DE EMPLEADOS (EMPLEADOS), ORGANIZADO COMO INDEXADO   *
+       *>          POR WS-NUMERO-EMP, A PARTIR DE UN ARCHIVO DE         *
+       *>          MOVIMIENTOS. ES EL PROGRAMA QUE ALIMENTA EL MISMO    *
+       *>          ARCHIVO QUE LISTA PROG0120.                          *
+       *>---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-NUMERO-EMP
+               FILE STATUS IS WS-FS-EMPLEADOS.
+           SELECT MOVTOS ASSIGN TO UT-S-MOVTOS
+               FILE STATUS IS WS-FS-MOVTOS.
+           SELECT REPORTE ASSIGN TO UT-S-REPORTE
+               FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 50 CHARACTERS
+          DATA RECORD IS REG-EMPLEADOS.
+       01 REG-EMPLEADOS.
+          COPY EMPREG
+              REPLACING ==CPY-REG-EMPLEADOS== BY ==FD-REG-EMPLEADOS==
+                        ==CPY-NUMERO-EMP==    BY ==FD-NUMERO-EMP==
+                        ==CPY-NOMBRE-EMP==    BY ==FD-NOMBRE-EMP==
+                        ==CPY-STATUS-EMP==    BY ==FD-STATUS-EMP==
+                        ==CPY-DEPTO-EMP==     BY ==FD-DEPTO-EMP==
+                        ==CPY-PUESTO-EMP==    BY ==FD-PUESTO-EMP==
+                        ==CPY-SALARIO-EMP==   BY ==FD-SALARIO-EMP==.
+
+       FD MOVTOS
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 51 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          DATA RECORD IS REG-MOVTO.
+       01 REG-MOVTO.
+          05 MV-TIPO-MOVTO         PIC X(01).
+             88 MV-ES-ALTA                    VALUE "A".
+             88 MV-ES-CAMBIO                  VALUE "C".
+             88 MV-ES-BAJA                    VALUE "B".
+          COPY EMPREG
+              REPLACING ==CPY-REG-EMPLEADOS== BY ==MV-REG-EMPLEADOS==
+                        ==CPY-NUMERO-EMP==    BY ==MV-NUMERO-EMP==
+                        ==CPY-NOMBRE-EMP==    BY ==MV-NOMBRE-EMP==
+                        ==CPY-STATUS-EMP==    BY ==MV-STATUS-EMP==
+                        ==CPY-DEPTO-EMP==     BY ==MV-DEPTO-EMP==
+                        ==CPY-PUESTO-EMP==    BY ==MV-PUESTO-EMP==
+                        ==CPY-SALARIO-EMP==   BY ==MV-SALARIO-EMP==.
+
+       FD REPORTE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 52 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          DATA RECORD IS REG-REPORTE.
+       01 REG-REPORTE              PIC X(52).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CONTADORES.
+          05 WS-LEIDOS-MOVTOS      PIC 9(05)    VALUE ZEROS.
+          05 WS-ALTAS-OK           PIC 9(05)    VALUE ZEROS.
+          05 WS-CAMBIOS-OK         PIC 9(05)    VALUE ZEROS.
+          05 WS-BAJAS-OK           PIC 9(05)    VALUE ZEROS.
+          05 WS-RECHAZADOS         PIC 9(05)    VALUE ZEROS.
+
+       01 WS-STATUS-ARCHIVOS.
+          05 WS-FS-EMPLEADOS       PIC X(02)    VALUE "00".
+             88 WS-EMPLEADOS-OK               VALUE "00".
+             88 WS-EMPLEADOS-NO-ENCONTRADO     VALUE "23".
+             88 WS-EMPLEADOS-DUPLICADO         VALUE "22".
+          05 WS-FS-MOVTOS          PIC X(02)    VALUE "00".
+             88 WS-MOVTOS-OK                   VALUE "00".
+          05 WS-FS-REPORTE         PIC X(02)    VALUE "00".
+             88 WS-REPORTE-OK                  VALUE "00".
+
+       01 WS-SWITCHES-ARCHIVOS.
+          05 WS-SW-EMPLEADOS-ABIERTO PIC X(01)  VALUE "N".
+             88 WS-EMPLEADOS-ABIERTO           VALUE "S".
+          05 WS-SW-MOVTOS-ABIERTO  PIC X(01)    VALUE "N".
+             88 WS-MOVTOS-ABIERTO              VALUE "S".
+          05 WS-SW-REPORTE-ABIERTO PIC X(01)    VALUE "N".
+             88 WS-REPORTE-ABIERTO             VALUE "S".
+
+       01 WS-TITULO-1.
+          05 FILLER                PIC X(11)    VALUE SPACES.
+          05 WS-TIT-1              PIC X(38)
+             VALUE "MANTENIMIENTO DEL ARCHIVO DE EMPLEADOS".
+          05 FILLER                PIC X(01)    VALUE SPACES.
+
+       01 WS-DETALLE-MOVTO.
+          05 FILLER                PIC X(01).
+          05 WS-DET-TIPO           PIC X(01).
+          05 FILLER                PIC X(02)    VALUE SPACES.
+          05 WS-DET-NUMERO         PIC 9(05).
+          05 FILLER                PIC X(02)    VALUE SPACES.
+          05 WS-DET-NOMBRE         PIC X(30).
+          05 FILLER                PIC X(02)    VALUE SPACES.
+          05 WS-DET-RESULTADO      PIC X(09).
+
+       01 WS-DETALLE-LEIDOS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE MOVTOS LEIDOS:".
+          05 WS-TOT-LEIDOS         PIC 9(05).
+          05 FILLER                PIC X(45)    VALUE SPACES.
+       01 WS-DETALLE-ALTAS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE ALTAS APLICADAS:".
+          05 WS-TOT-ALTAS          PIC 9(05).
+          05 FILLER                PIC X(45)    VALUE SPACES.
+       01 WS-DETALLE-CAMBIOS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE CAMBIOS APLICADOS:".
+          05 WS-TOT-CAMBIOS        PIC 9(05).
+          05 FILLER                PIC X(45)    VALUE SPACES.
+       01 WS-DETALLE-BAJAS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE BAJAS APLICADAS:".
+          05 WS-TOT-BAJAS          PIC 9(05).
+          05 FILLER                PIC X(45)    VALUE SPACES.
+       01 WS-DETALLE-RECHAZOS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE MOVTOS RECHAZADOS:".
+          05 WS-TOT-RECHAZOS       PIC 9(05).
+          05 FILLER                PIC X(45)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           OPEN I-O    EMPLEADOS
+           IF NOT WS-EMPLEADOS-OK
+               DISPLAY "PROG0121 - ERROR AL ABRIR EMPLEADOS, FS="
+                       WS-FS-EMPLEADOS
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-EMPLEADOS-ABIERTO TO TRUE
+           OPEN INPUT  MOVTOS
+           IF NOT WS-MOVTOS-OK
+               DISPLAY "PROG0121 - ERROR AL ABRIR MOVTOS, FS="
+                       WS-FS-MOVTOS
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-MOVTOS-ABIERTO TO TRUE
+           OPEN OUTPUT REPORTE
+           IF NOT WS-REPORTE-OK
+               DISPLAY "PROG0121 - ERROR AL ABRIR REPORTE, FS="
+                       WS-FS-REPORTE
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-REPORTE-ABIERTO TO TRUE
+           WRITE REG-REPORTE FROM WS-TITULO-1.
+
+       020-LEE.
+           READ MOVTOS AT END
+                GO TO 100-FIN.
+           MOVE MV-TIPO-MOVTO TO WS-DET-TIPO
+           ADD 1 TO WS-LEIDOS-MOVTOS
+           IF MV-ES-ALTA
+               GO TO 040-ALTA
+           END-IF
+           IF MV-ES-CAMBIO
+               GO TO 050-CAMBIO
+           END-IF
+           IF MV-ES-BAJA
+               GO TO 060-BAJA
+           END-IF
+           GO TO 070-MOVTO-INVALIDO.
+
+       040-ALTA.
+           MOVE MV-NUMERO-EMP  TO FD-NUMERO-EMP
+           MOVE MV-NOMBRE-EMP  TO FD-NOMBRE-EMP
+           MOVE MV-STATUS-EMP  TO FD-STATUS-EMP
+           MOVE MV-DEPTO-EMP   TO FD-DEPTO-EMP
+           MOVE MV-PUESTO-EMP  TO FD-PUESTO-EMP
+           MOVE MV-SALARIO-EMP TO FD-SALARIO-EMP
+           WRITE REG-EMPLEADOS
+               INVALID KEY
+                   MOVE "RECHAZADO" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-RECHAZADOS
+               NOT INVALID KEY
+                   MOVE "ALTA OK" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-ALTAS-OK
+           END-WRITE
+           GO TO 080-IMPRIME.
+
+       050-CAMBIO.
+           MOVE MV-NUMERO-EMP TO FD-NUMERO-EMP
+           READ EMPLEADOS
+               INVALID KEY
+                   MOVE "RECHAZADO" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-RECHAZADOS
+                   GO TO 080-IMPRIME
+           END-READ
+           MOVE MV-NOMBRE-EMP  TO FD-NOMBRE-EMP
+           MOVE MV-STATUS-EMP  TO FD-STATUS-EMP
+           MOVE MV-DEPTO-EMP   TO FD-DEPTO-EMP
+           MOVE MV-PUESTO-EMP  TO FD-PUESTO-EMP
+           MOVE MV-SALARIO-EMP TO FD-SALARIO-EMP
+           REWRITE REG-EMPLEADOS
+               INVALID KEY
+                   MOVE "RECHAZADO" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-RECHAZADOS
+               NOT INVALID KEY
+                   MOVE "CAMBIO OK" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-CAMBIOS-OK
+           END-REWRITE
+           GO TO 080-IMPRIME.
+
+       060-BAJA.
+           MOVE MV-NUMERO-EMP TO FD-NUMERO-EMP
+           READ EMPLEADOS
+               INVALID KEY
+                   MOVE "RECHAZADO" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-RECHAZADOS
+                   GO TO 080-IMPRIME
+           END-READ
+           DELETE EMPLEADOS
+               INVALID KEY
+                   MOVE "RECHAZADO" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-RECHAZADOS
+               NOT INVALID KEY
+                   MOVE "BAJA OK" TO WS-DET-RESULTADO
+                   ADD 1 TO WS-BAJAS-OK
+           END-DELETE
+           GO TO 080-IMPRIME.
+
+       070-MOVTO-INVALIDO.
+           MOVE "RECHAZADO" TO WS-DET-RESULTADO
+           ADD 1 TO WS-RECHAZADOS.
+
+       080-IMPRIME.
+           MOVE MV-NUMERO-EMP TO WS-DET-NUMERO
+           MOVE MV-NOMBRE-EMP TO WS-DET-NOMBRE
+           WRITE REG-REPORTE FROM WS-DETALLE-MOVTO
+           GO TO 020-LEE.
+
+       100-FIN.
+           MOVE WS-LEIDOS-MOVTOS TO WS-TOT-LEIDOS
+           WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS
+           MOVE WS-ALTAS-OK      TO WS-TOT-ALTAS
+           WRITE REG-REPORTE FROM WS-DETALLE-ALTAS
+           MOVE WS-CAMBIOS-OK    TO WS-TOT-CAMBIOS
+           WRITE REG-REPORTE FROM WS-DETALLE-CAMBIOS
+           MOVE WS-BAJAS-OK      TO WS-TOT-BAJAS
+           WRITE REG-REPORTE FROM WS-DETALLE-BAJAS
+           MOVE WS-RECHAZADOS    TO WS-TOT-RECHAZOS
+           WRITE REG-REPORTE FROM WS-DETALLE-RECHAZOS
+           CLOSE EMPLEADOS
+                 MOVTOS
+                 REPORTE
+           GOBACK.
+
+       999-ABEND.
+           IF WS-EMPLEADOS-ABIERTO
+               CLOSE EMPLEADOS
+           END-IF
+           IF WS-MOVTOS-ABIERTO
+               CLOSE MOVTOS
+           END-IF
+           IF WS-REPORTE-ABIERTO
+               CLOSE REPORTE
+           END-IF
+           GOBACK.
