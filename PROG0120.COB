@@ -17,48 +17,182 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO.
-           SELECT REPORTE ASSIGN TO UT-S-REPORTE.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-NUMERO-EMP
+               FILE STATUS IS WS-FS-EMPLEADOS.
+           SELECT REPORTE ASSIGN TO UT-S-REPORTE
+               FILE STATUS IS WS-FS-REPORTE.
+           SELECT CTLBAL ASSIGN TO UT-S-CTLBAL
+               FILE STATUS IS WS-FS-CTLBAL.
+           SELECT DEPTOS ASSIGN TO UT-S-DEPTOS
+               FILE STATUS IS WS-FS-DEPTOS.
+           SELECT PUESTOS ASSIGN TO UT-S-PUESTOS
+               FILE STATUS IS WS-FS-PUESTOS.
+           SELECT WS-ARCH-ORDENA ASSIGN TO UT-S-ORDENA.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS
           LABEL RECORDS ARE STANDARD
           RECORD CONTAINS 50 CHARACTERS
-          BLOCK CONTAINS 0 RECORDS
           DATA RECORD IS REG-EMPLEADOS.
-       01 REG-EMPLEADOS            PIC X(50).
+       01 REG-EMPLEADOS.
+          COPY EMPREG
+              REPLACING ==CPY-REG-EMPLEADOS== BY ==FD-REG-EMPLEADOS==
+                        ==CPY-NUMERO-EMP==    BY ==FD-NUMERO-EMP==
+                        ==CPY-NOMBRE-EMP==    BY ==FD-NOMBRE-EMP==
+                        ==CPY-STATUS-EMP==    BY ==FD-STATUS-EMP==
+                        ==CPY-DEPTO-EMP==     BY ==FD-DEPTO-EMP==
+                        ==CPY-PUESTO-EMP==    BY ==FD-PUESTO-EMP==
+                        ==CPY-SALARIO-EMP==   BY ==FD-SALARIO-EMP==.
 
        FD REPORTE
           LABEL RECORDS ARE STANDARD
-          RECORD CONTAINS 50 CHARACTERS
+          RECORD CONTAINS 100 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           DATA RECORD IS REG-REPORTE.
-       01 REG-REPORTE              PIC X(50).
+       01 REG-REPORTE              PIC X(100).
+
+       FD CTLBAL
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 16 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          DATA RECORD IS REG-CTLBAL.
+       01 REG-CTLBAL.
+          05 CTL-CANT-EMP          PIC 9(05).
+          05 CTL-TOTAL-SALARIOS    PIC 9(09)V99.
+
+       FD DEPTOS
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 23 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          DATA RECORD IS REG-DEPTO.
+       01 REG-DEPTO.
+          COPY DEPTCAT.
+
+       FD PUESTOS
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 22 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          DATA RECORD IS REG-PUESTO.
+       01 REG-PUESTO.
+          COPY PUESCAT.
+
+       SD WS-ARCH-ORDENA
+          DATA RECORD IS REG-ORDENA.
+       01 REG-ORDENA.
+          COPY EMPREG
+              REPLACING ==CPY-REG-EMPLEADOS== BY ==SD-REG-EMPLEADOS==
+                        ==CPY-NUMERO-EMP==    BY ==SD-NUMERO-EMP==
+                        ==CPY-NOMBRE-EMP==    BY ==SD-NOMBRE-EMP==
+                        ==CPY-STATUS-EMP==    BY ==SD-STATUS-EMP==
+                        ==CPY-DEPTO-EMP==     BY ==SD-DEPTO-EMP==
+                        ==CPY-PUESTO-EMP==    BY ==SD-PUESTO-EMP==
+                        ==CPY-SALARIO-EMP==   BY ==SD-SALARIO-EMP==.
 
        WORKING-STORAGE SECTION.
        01 WS-AREAS-A-USAR.
-          05 WS-REG-EMPLEADOS.
-             10 WS-NUMERO-EMP      PIC 9(05).
-             10 WS-NOMBRE-EMP      PIC X(30).
-             10 WS-STATUS-EMP      PIC 9(01).
-             10 WS-DEPTO-EMP       PIC 9(03).
-             10 WS-PUESTO-EMP      PIC 9(02).
-             10 WS-SALARIO-EMP     PIC 9(07)V99.
+          COPY EMPREG
+              REPLACING ==CPY-REG-EMPLEADOS== BY ==WS-REG-EMPLEADOS==
+                        ==CPY-NUMERO-EMP==    BY ==WS-NUMERO-EMP==
+                        ==CPY-NOMBRE-EMP==    BY ==WS-NOMBRE-EMP==
+                        ==CPY-STATUS-EMP==    BY ==WS-STATUS-EMP==
+                        ==CPY-DEPTO-EMP==     BY ==WS-DEPTO-EMP==
+                        ==CPY-PUESTO-EMP==    BY ==WS-PUESTO-EMP==
+                        ==CPY-SALARIO-EMP==   BY ==WS-SALARIO-EMP==.
           05 WS-LEIDOS-EMP         PIC 9(05)    VALUE ZEROS.
           05 WS-IMPRESOS           PIC 9(05)    VALUE ZEROS.
           05 WS-TOTAL-SALARIOS     PIC 9(09)V99 VALUE ZEROS.
+          05 WS-DEPTO-ANT          PIC 9(03)    VALUE ZEROS.
+          05 WS-CONT-DEPTO         PIC 9(05)    VALUE ZEROS.
+          05 WS-NO-SELECCIONADOS   PIC 9(05)    VALUE ZEROS.
+          05 WS-SW-PRIMERA-LECTURA PIC X(01)    VALUE "S".
+             88 WS-ES-PRIMERA-LECTURA           VALUE "S".
+             88 WS-NO-ES-PRIMERA-LECTURA        VALUE "N".
+
+       01 WS-STATUS-ARCHIVOS.
+          05 WS-FS-EMPLEADOS       PIC X(02)    VALUE "00".
+             88 WS-EMPLEADOS-OK               VALUE "00".
+          05 WS-FS-REPORTE         PIC X(02)    VALUE "00".
+             88 WS-REPORTE-OK                  VALUE "00".
+          05 WS-FS-CTLBAL          PIC X(02)    VALUE "00".
+             88 WS-CTLBAL-OK                   VALUE "00".
+          05 WS-FS-DEPTOS          PIC X(02)    VALUE "00".
+             88 WS-DEPTOS-OK                   VALUE "00".
+          05 WS-FS-PUESTOS         PIC X(02)    VALUE "00".
+             88 WS-PUESTOS-OK                  VALUE "00".
+
+       01 WS-SWITCHES-ARCHIVOS.
+          05 WS-SW-EMPLEADOS-ABIERTO PIC X(01)  VALUE "N".
+             88 WS-EMPLEADOS-ABIERTO           VALUE "S".
+             88 WS-EMPLEADOS-CERRADO           VALUE "N".
+          05 WS-SW-REPORTE-ABIERTO PIC X(01)    VALUE "N".
+             88 WS-REPORTE-ABIERTO             VALUE "S".
+             88 WS-REPORTE-CERRADO             VALUE "N".
+          05 WS-SW-CTLBAL-ABIERTO  PIC X(01)    VALUE "N".
+             88 WS-CTLBAL-ABIERTO              VALUE "S".
+             88 WS-CTLBAL-CERRADO              VALUE "N".
+
+       01 WS-TABLA-DEPTOS.
+          05 WS-CANT-DEPTOS        PIC 9(05)    VALUE ZEROS.
+          05 WS-DEPTO-TAB OCCURS 1 TO 200 TIMES
+                          DEPENDING ON WS-CANT-DEPTOS
+                          INDEXED BY WS-IX-DEPTO.
+             10 WS-DEPTO-COD-TAB   PIC 9(03).
+             10 WS-DEPTO-DESC-TAB  PIC X(20).
+
+       01 WS-TABLA-PUESTOS.
+          05 WS-CANT-PUESTOS       PIC 9(05)    VALUE ZEROS.
+          05 WS-PUESTO-TAB OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WS-CANT-PUESTOS
+                           INDEXED BY WS-IX-PUESTO.
+             10 WS-PUESTO-COD-TAB  PIC 9(02).
+             10 WS-PUESTO-DESC-TAB PIC X(20).
 
        01 WS-TITULO-1.
-          05 FILLER                PIC X(28)    VALUE SPACES.
+          05 FILLER                PIC X(13)    VALUE SPACES.
           05 WS-TIT-1              PIC X(23)
                                    VALUE "EMPLEADOS DE LA EMPRESA".
-          05 FILLER                PIC X(29)    VALUE SPACES.
+          05 FILLER                PIC X(02)    VALUE SPACES.
+          05 WS-TIT-FECHA          PIC X(10).
+          05 FILLER                PIC X(02)    VALUE SPACES.
+
+       01 WS-FECHA-EDIT.
+          05 WS-FE-DIA             PIC 9(02).
+          05 FILLER                PIC X(01)    VALUE "/".
+          05 WS-FE-MES             PIC 9(02).
+          05 FILLER                PIC X(01)    VALUE "/".
+          05 WS-FE-ANIO            PIC 9(04).
 
        01 WS-DETALLE.
-          05 FILLER                PIC X(15)    VALUE SPACES.
-          05 WS-DET-TODO           PIC X(50).
-          05 FILLER                PIC X(15)    VALUE SPACES.
+          05 FILLER                PIC X(01).
+          05 WS-DET-NUMERO         PIC 9(05).
+          05 FILLER                PIC X(02)    VALUE SPACES.
+          05 WS-DET-NOMBRE         PIC X(30).
+          05 FILLER                PIC X(01)    VALUE SPACES.
+          05 WS-DET-COD-DEPTO      PIC 9(03).
+          05 FILLER                PIC X(01)    VALUE SPACES.
+          05 WS-DET-DEPTO-DESC     PIC X(20).
+          05 WS-DET-DEPTO-FLAG     PIC X(01).
+          05 FILLER                PIC X(01)    VALUE SPACES.
+          05 WS-DET-COD-PUESTO     PIC 9(02).
+          05 FILLER                PIC X(01)    VALUE SPACES.
+          05 WS-DET-PUESTO-DESC    PIC X(20).
+          05 WS-DET-PUESTO-FLAG    PIC X(01).
+          05 FILLER                PIC X(04)    VALUE SPACES.
+
+       01 WS-DETALLE-DEPTO.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(20)
+                                   VALUE "TOTAL DEPARTAMENTO ".
+          05 WS-DET-DEPTO          PIC 9(03).
+          05 FILLER                PIC X(02)    VALUE SPACES.
+          05 FILLER                PIC X(11)
+                                   VALUE "EMPLEADOS: ".
+          05 WS-DET-CONT-DEPTO     PIC 9(05).
+          05 FILLER                PIC X(08)    VALUE SPACES.
 
        01 WS-DETALLE-LEIDOS.
           05 FILLER                PIC X(01).
@@ -72,6 +206,18 @@
                                    VALUE "TOTAL DE EMPLEADOS IMPRESOS:".
           05 WS-TOT-IMPRESOS       PIC 9(05).
           05 FILLER                PIC X(45)    VALUE SPACES.
+       01 WS-DETALLE-NO-SELECC.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL NO SELECCIONADOS:".
+          05 WS-TOT-NO-SELECC      PIC 9(05).
+          05 FILLER                PIC X(45)    VALUE SPACES.
+       01 WS-DETALLE-SALARIOS.
+          05 FILLER                PIC X(01).
+          05 FILLER                PIC X(29)
+                                   VALUE "TOTAL DE SALARIOS PAGADOS:".
+          05 WS-TOT-SALARIOS       PIC Z(07)9.99.
+          05 FILLER                PIC X(35)    VALUE SPACES.
 
        LINKAGE SECTION.
        01 LK-FECHA.
@@ -80,25 +226,209 @@
           05 LK-MES                PIC 9(02).
           05 LK-ANIO               PIC 9(04).
 
-       PROCEDURE DIVISION.
+       01 LK-PARAMETROS.
+          05 LK-CON-FILTRO         PIC X(01).
+             88 LK-APLICA-FILTRO-STATUS      VALUE "S".
+             88 LK-SIN-FILTRO-STATUS         VALUE "N" SPACE.
+          05 LK-FILTRO-STATUS      PIC 9(01).
+          05 LK-TIPO-ORDEN         PIC X(01).
+             88 LK-ORDEN-POR-NOMBRE           VALUE "N".
+             88 LK-ORDEN-POR-DEPTO            VALUE "D" SPACE.
+
+       PROCEDURE DIVISION USING LK-FECHA LK-PARAMETROS.
        010-INICIO.
            OPEN INPUT  EMPLEADOS
-                OUTPUT REPORTE
+           IF NOT WS-EMPLEADOS-OK
+               DISPLAY "PROG0120 - ERROR AL ABRIR EMPLEADOS, FS="
+                       WS-FS-EMPLEADOS
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-EMPLEADOS-ABIERTO TO TRUE
+           OPEN OUTPUT REPORTE
+           IF NOT WS-REPORTE-OK
+               DISPLAY "PROG0120 - ERROR AL ABRIR REPORTE, FS="
+                       WS-FS-REPORTE
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-REPORTE-ABIERTO TO TRUE
+           MOVE LK-DIA  TO WS-FE-DIA
+           MOVE LK-MES  TO WS-FE-MES
+           MOVE LK-ANIO TO WS-FE-ANIO
+           MOVE WS-FECHA-EDIT TO WS-TIT-FECHA
            WRITE REG-REPORTE FROM WS-TITULO-1.
-       020-LEE.
+
+       015-CARGA-CATALOGOS.
+           OPEN INPUT DEPTOS
+           IF NOT WS-DEPTOS-OK
+               DISPLAY "PROG0120 - ERROR AL ABRIR DEPTOS, FS="
+                       WS-FS-DEPTOS
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           OPEN INPUT PUESTOS
+           IF NOT WS-PUESTOS-OK
+               DISPLAY "PROG0120 - ERROR AL ABRIR PUESTOS, FS="
+                       WS-FS-PUESTOS
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF.
+       016-LEE-DEPTO.
+           READ DEPTOS AT END
+                GO TO 018-DEPTOS-LISTOS.
+           ADD 1 TO WS-CANT-DEPTOS
+           MOVE DC-DEPTO-COD  TO WS-DEPTO-COD-TAB(WS-CANT-DEPTOS)
+           MOVE DC-DEPTO-DESC TO WS-DEPTO-DESC-TAB(WS-CANT-DEPTOS)
+           GO TO 016-LEE-DEPTO.
+       018-DEPTOS-LISTOS.
+           CLOSE DEPTOS.
+       019-LEE-PUESTO.
+           READ PUESTOS AT END
+                GO TO 021-PUESTOS-LISTOS.
+           ADD 1 TO WS-CANT-PUESTOS
+           MOVE PC-PUESTO-COD  TO WS-PUESTO-COD-TAB(WS-CANT-PUESTOS)
+           MOVE PC-PUESTO-DESC TO WS-PUESTO-DESC-TAB(WS-CANT-PUESTOS)
+           GO TO 019-LEE-PUESTO.
+       021-PUESTOS-LISTOS.
+           CLOSE PUESTOS.
+
+       017-ORDENA.
+           IF LK-ORDEN-POR-NOMBRE
+               SORT WS-ARCH-ORDENA
+                   ASCENDING KEY SD-NOMBRE-EMP
+                   INPUT PROCEDURE IS 018-LEE-EMPLEADO
+                             THRU 018-ALIMENTA-EXIT
+                   OUTPUT PROCEDURE IS 020-LEE
+                             THRU 080-ULTIMA-RUPTURA-EXIT
+           ELSE
+               SORT WS-ARCH-ORDENA
+                   ASCENDING KEY SD-DEPTO-EMP SD-NOMBRE-EMP
+                   INPUT PROCEDURE IS 018-LEE-EMPLEADO
+                             THRU 018-ALIMENTA-EXIT
+                   OUTPUT PROCEDURE IS 020-LEE
+                             THRU 080-ULTIMA-RUPTURA-EXIT
+           END-IF
+           IF WS-LEIDOS-EMP = ZEROS
+               DISPLAY "PROG0120 - EMPLEADOS SIN REGISTROS"
+               MOVE 8 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           GO TO 100-FIN.
+
+       018-LEE-EMPLEADO.
            READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
-                GO TO 100-FIN.
+                GO TO 018-ALIMENTA-EXIT.
            ADD 1 TO WS-LEIDOS-EMP
-           MOVE WS-REG-EMPLEADOS TO WS-DET-TODO
+           IF LK-APLICA-FILTRO-STATUS
+               IF WS-STATUS-EMP NOT = LK-FILTRO-STATUS
+                   ADD 1 TO WS-NO-SELECCIONADOS
+                   GO TO 018-LEE-EMPLEADO
+               END-IF
+           END-IF
+           RELEASE REG-ORDENA FROM WS-REG-EMPLEADOS
+           GO TO 018-LEE-EMPLEADO.
+       018-ALIMENTA-EXIT.
+           CLOSE EMPLEADOS
+           SET WS-EMPLEADOS-CERRADO TO TRUE.
+
+       020-LEE.
+           RETURN WS-ARCH-ORDENA INTO WS-REG-EMPLEADOS AT END
+                GO TO 080-ULTIMA-RUPTURA.
+           IF LK-ORDEN-POR-NOMBRE
+               GO TO 040-IMPRIME
+           END-IF
+           IF WS-ES-PRIMERA-LECTURA
+               MOVE WS-DEPTO-EMP TO WS-DEPTO-ANT
+               SET WS-NO-ES-PRIMERA-LECTURA TO TRUE
+           END-IF
+           IF WS-DEPTO-EMP NOT = WS-DEPTO-ANT
+               GO TO 030-RUPTURA-DEPTO
+           END-IF
+           GO TO 040-IMPRIME.
+
+       030-RUPTURA-DEPTO.
+           MOVE WS-DEPTO-ANT      TO WS-DET-DEPTO
+           MOVE WS-CONT-DEPTO     TO WS-DET-CONT-DEPTO
+           WRITE REG-REPORTE FROM WS-DETALLE-DEPTO
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
+           MOVE WS-DEPTO-EMP      TO WS-DEPTO-ANT
+           MOVE ZEROS             TO WS-CONT-DEPTO.
+       040-IMPRIME.
+           MOVE WS-NUMERO-EMP TO WS-DET-NUMERO
+           MOVE WS-NOMBRE-EMP TO WS-DET-NOMBRE
+           MOVE WS-DEPTO-EMP  TO WS-DET-COD-DEPTO
+           MOVE WS-PUESTO-EMP TO WS-DET-COD-PUESTO
+           SET WS-IX-DEPTO TO 1
+           SEARCH WS-DEPTO-TAB
+               AT END
+                   MOVE "** INVALIDO **" TO WS-DET-DEPTO-DESC
+                   MOVE "*"              TO WS-DET-DEPTO-FLAG
+               WHEN WS-DEPTO-COD-TAB(WS-IX-DEPTO) = WS-DEPTO-EMP
+                   MOVE WS-DEPTO-DESC-TAB(WS-IX-DEPTO)
+                                          TO WS-DET-DEPTO-DESC
+                   MOVE SPACE             TO WS-DET-DEPTO-FLAG
+           END-SEARCH
+           SET WS-IX-PUESTO TO 1
+           SEARCH WS-PUESTO-TAB
+               AT END
+                   MOVE "** INVALIDO **" TO WS-DET-PUESTO-DESC
+                   MOVE "*"              TO WS-DET-PUESTO-FLAG
+               WHEN WS-PUESTO-COD-TAB(WS-IX-PUESTO) = WS-PUESTO-EMP
+                   MOVE WS-PUESTO-DESC-TAB(WS-IX-PUESTO)
+                                          TO WS-DET-PUESTO-DESC
+                   MOVE SPACE             TO WS-DET-PUESTO-FLAG
+           END-SEARCH
            WRITE REG-REPORTE FROM WS-DETALLE
            ADD 1 TO WS-IMPRESOS
+           ADD 1 TO WS-CONT-DEPTO
+           ADD WS-SALARIO-EMP TO WS-TOTAL-SALARIOS
            GO TO 020-LEE.
 
+       080-ULTIMA-RUPTURA.
+           IF NOT LK-ORDEN-POR-NOMBRE
+               IF WS-NO-ES-PRIMERA-LECTURA
+                   MOVE WS-DEPTO-ANT  TO WS-DET-DEPTO
+                   MOVE WS-CONT-DEPTO TO WS-DET-CONT-DEPTO
+                   WRITE REG-REPORTE FROM WS-DETALLE-DEPTO
+               END-IF
+           END-IF.
+       080-ULTIMA-RUPTURA-EXIT.
+           EXIT.
+
        100-FIN.
            MOVE WS-LEIDOS-EMP TO WS-TOT-LEIDOS
            WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS
            MOVE WS-IMPRESOS   TO WS-TOT-IMPRESOS
            WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS
-           CLOSE EMPLEADOS
-                 REPORTE
+           MOVE WS-NO-SELECCIONADOS TO WS-TOT-NO-SELECC
+           WRITE REG-REPORTE FROM WS-DETALLE-NO-SELECC
+           MOVE WS-TOTAL-SALARIOS TO WS-TOT-SALARIOS
+           WRITE REG-REPORTE FROM WS-DETALLE-SALARIOS
+           CLOSE REPORTE
+           SET WS-REPORTE-CERRADO TO TRUE
+           OPEN OUTPUT CTLBAL
+           IF NOT WS-CTLBAL-OK
+               DISPLAY "PROG0120 - ERROR AL ABRIR CTLBAL, FS="
+                       WS-FS-CTLBAL
+               MOVE 12 TO RETURN-CODE
+               GO TO 999-ABEND
+           END-IF
+           SET WS-CTLBAL-ABIERTO TO TRUE
+           MOVE WS-LEIDOS-EMP     TO CTL-CANT-EMP
+           MOVE WS-TOTAL-SALARIOS TO CTL-TOTAL-SALARIOS
+           WRITE REG-CTLBAL
+           CLOSE CTLBAL
+           GOBACK.
+
+       999-ABEND.
+           IF WS-EMPLEADOS-ABIERTO
+               CLOSE EMPLEADOS
+           END-IF
+           IF WS-REPORTE-ABIERTO
+               CLOSE REPORTE
+           END-IF
+           IF WS-CTLBAL-ABIERTO
+               CLOSE CTLBAL
+           END-IF
            GOBACK.
